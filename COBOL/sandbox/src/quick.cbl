@@ -2,15 +2,15 @@
         PROGRAM-ID. quick.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-          01 A PIC 9(2) VALUE 8.
-          01 B PIC 9(2) VALUE 5.
-          01 C PIC 9(2) VALUE 0.
-          01 D PIC 9(2) VALUE 0.
+          01 A PIC 9(4) VALUE 8.
+          01 B PIC 9(4) VALUE 5.
+          01 QUOT PIC 9(4) VALUE 0.
+          01 REM PIC 9(4) VALUE 0.
+          01 DU-STAT PIC X(1) VALUE "0".
 
         PROCEDURE DIVISION.
           DISPLAY 'TRACER COBOL LIVES!'.
-          DIVIDE B INTO A GIVING C REMAINDER D.
-          DISPLAY 'TRACER C: ' C.
-          DISPLAY 'TRACER D: ' D.
+          CALL 'divide-util' USING A, B, QUOT, REM, DU-STAT.
+          DISPLAY 'TRACER C: ' QUOT.
+          DISPLAY 'TRACER D: ' REM.
         STOP RUN.
-
