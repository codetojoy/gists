@@ -0,0 +1,83 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. MAIN.
+
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT DIVIDE-REQUEST-FILE ASSIGN TO "DIVIDE-REQUEST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REQUEST-FILE-STATUS.
+               SELECT DIVIDE-REPORT-FILE ASSIGN TO "DIVIDE-REPORT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+            DATA DIVISION.
+               FILE SECTION.
+               FD DIVIDE-REQUEST-FILE.
+               01 DIVIDE-REQUEST-REC.
+                  02 DR-DIVIDEND PIC 9(4).
+                  02 DR-DIVISOR PIC 9(4).
+
+               FD DIVIDE-REPORT-FILE.
+               01 DIVIDE-REPORT-REC PIC X(80).
+
+               WORKING-STORAGE SECTION.
+               01 WS-REQUEST-FILE-STATUS PIC X(2) VALUE "00".
+               01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+               01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+                  88 DIVIDE-REQUEST-EOF VALUE "Y".
+               01 WS-DIVIDEND PIC 9(4).
+               01 WS-DIVISOR PIC 9(4).
+               01 WS-QUOTIENT PIC 9(4).
+               01 WS-REMAINDER PIC 9(4).
+               01 WS-DU-STATUS PIC X(1).
+               01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+
+            PROCEDURE DIVISION.
+               OPEN INPUT DIVIDE-REQUEST-FILE.
+               IF WS-REQUEST-FILE-STATUS NOT = "00"
+                 DISPLAY "MAIN : DIVIDE-REQUEST file not available"
+               ELSE
+                 PERFORM PROCESS-ONE-PAIR UNTIL DIVIDE-REQUEST-EOF
+                 CLOSE DIVIDE-REQUEST-FILE
+               END-IF.
+            STOP RUN.
+
+            PROCESS-ONE-PAIR.
+               READ DIVIDE-REQUEST-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                   MOVE DR-DIVIDEND TO WS-DIVIDEND
+                   MOVE DR-DIVISOR TO WS-DIVISOR
+                   CALL 'divide-util' USING WS-DIVIDEND, WS-DIVISOR,
+                     WS-QUOTIENT, WS-REMAINDER, WS-DU-STATUS
+                   PERFORM WRITE-DIVIDE-ENTRY
+               END-READ.
+
+            WRITE-DIVIDE-ENTRY.
+               MOVE SPACES TO WS-REPORT-LINE.
+               IF WS-DU-STATUS = "E"
+                 STRING "Dividend: " DELIMITED BY SIZE
+                   WS-DIVIDEND DELIMITED BY SIZE
+                   "  Divisor: " DELIMITED BY SIZE
+                   WS-DIVISOR DELIMITED BY SIZE
+                   "  ERROR: zero divisor" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               ELSE
+                 STRING "Dividend: " DELIMITED BY SIZE
+                   WS-DIVIDEND DELIMITED BY SIZE
+                   "  Divisor: " DELIMITED BY SIZE
+                   WS-DIVISOR DELIMITED BY SIZE
+                   "  Quotient: " DELIMITED BY SIZE
+                   WS-QUOTIENT DELIMITED BY SIZE
+                   "  Remainder: " DELIMITED BY SIZE
+                   WS-REMAINDER DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-IF.
+               OPEN EXTEND DIVIDE-REPORT-FILE.
+               IF WS-REPORT-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT DIVIDE-REPORT-FILE
+               END-IF.
+               MOVE WS-REPORT-LINE TO DIVIDE-REPORT-REC.
+               WRITE DIVIDE-REPORT-REC.
+               CLOSE DIVIDE-REPORT-FILE.
