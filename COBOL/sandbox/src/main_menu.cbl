@@ -0,0 +1,39 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. MAIN.
+
+            DATA DIVISION.
+               WORKING-STORAGE SECTION.
+               01 WS-CHOICE PIC X(1) VALUE SPACES.
+               01 WS-DONE-SW PIC X(1) VALUE "N".
+                  88 WARO-MENU-DONE VALUE "Y".
+
+            PROCEDURE DIVISION.
+               PERFORM RUN-ONE-MENU-ROUND UNTIL WARO-MENU-DONE.
+               DISPLAY "MENU : goodbye".
+            STOP RUN.
+
+            RUN-ONE-MENU-ROUND.
+               PERFORM SHOW-MENU.
+               ACCEPT WS-CHOICE.
+               EVALUATE WS-CHOICE
+                 WHEN "1"
+                   CALL "SYSTEM" USING "waro"
+                 WHEN "2"
+                   CALL "SYSTEM" USING "main_util"
+                 WHEN "3"
+                   CALL "SYSTEM" USING "quick"
+                 WHEN "4"
+                   MOVE "Y" TO WS-DONE-SW
+                 WHEN OTHER
+                   DISPLAY "MENU : invalid choice, please enter 1-4"
+               END-EVALUATE.
+
+            SHOW-MENU.
+               DISPLAY "-----------------------------------------".
+               DISPLAY "Shop utilities menu".
+               DISPLAY "  1. Run WARO (the card game)".
+               DISPLAY "  2. Run UTIL (student roster lookup)".
+               DISPLAY "  3. Run the divide utility demo".
+               DISPLAY "  4. Quit".
+               DISPLAY "-----------------------------------------".
+               DISPLAY "Enter your choice (1-4): ".
