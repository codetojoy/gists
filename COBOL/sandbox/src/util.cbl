@@ -1,12 +1,58 @@
             IDENTIFICATION DIVISION.
             PROGRAM-ID. UTIL.
 
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT-MASTER"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+
             DATA DIVISION.
+               FILE SECTION.
+               FD STUDENT-MASTER-FILE.
+               01 STUDENT-MASTER-REC.
+                  02 SM-STUDENT-ID PIC 9(4).
+                  02 SM-STUDENT-NAME PIC A(15).
+
+               WORKING-STORAGE SECTION.
+               01 WS-STUDENT-MASTER-STATUS PIC X(2) VALUE "00".
+               01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+                  88 STUDENT-MASTER-EOF VALUE "Y".
+               01 WS-FOUND-SWITCH PIC X(1) VALUE "N".
+                  88 STUDENT-FOUND VALUE "Y".
+
                LINKAGE SECTION.
                01 LS-STUDENT-ID PIC 9(4).
                01 LS-STUDENT-NAME PIC A(15).
+               01 LS-STUDENT-FOUND PIC X(1).
 
-            PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME.
-               DISPLAY 'In Called Program'.
-               MOVE 1111 TO LS-STUDENT-ID.
+            PROCEDURE DIVISION
+                USING LS-STUDENT-ID, LS-STUDENT-NAME, LS-STUDENT-FOUND.
+               MOVE "N" TO WS-EOF-SWITCH.
+               MOVE "N" TO WS-FOUND-SWITCH.
+               MOVE "N" TO LS-STUDENT-FOUND.
+
+               OPEN INPUT STUDENT-MASTER-FILE.
+               IF WS-STUDENT-MASTER-STATUS NOT = "00"
+                 DISPLAY "UTIL : STUDENT-MASTER file not available"
+               ELSE
+                 PERFORM FIND-STUDENT
+                   UNTIL STUDENT-MASTER-EOF OR STUDENT-FOUND
+                 CLOSE STUDENT-MASTER-FILE
+               END-IF.
+
+               IF STUDENT-FOUND
+                 MOVE SM-STUDENT-NAME TO LS-STUDENT-NAME
+                 MOVE "Y" TO LS-STUDENT-FOUND
+               END-IF.
             EXIT PROGRAM.
+
+            FIND-STUDENT.
+               READ STUDENT-MASTER-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                   IF SM-STUDENT-ID = LS-STUDENT-ID
+                     MOVE "Y" TO WS-FOUND-SWITCH
+                   END-IF
+               END-READ.
