@@ -7,11 +7,16 @@
           01  ttable-area.
             03  ttable     PIC 9(2) OCCURS Table-Len TIMES.
           01 IDX PIC 9(2) VALUE 0.
+          01 WS-SEED-PRESENT PIC X(1) VALUE "N".
+          01 WS-SEED-VALUE PIC 9(8) VALUE 0.
+          01 WS-TABLE-LEN PIC 9(2) VALUE 10.
 
         PROCEDURE DIVISION.
           PERFORM POP-HAND VARYING IDX FROM 1 BY 1 UNTIL IDX>Table-Len.
-          CALL 'knuth-shuffle' USING ttable-area.
-          PERFORM LOG-HAND VARYING IDX FROM 1 BY 1 UNTIL IDX=Table-Len.
+          CALL 'knuth-shuffle'
+            USING ttable-area, WS-SEED-PRESENT, WS-SEED-VALUE,
+              WS-TABLE-LEN.
+          PERFORM LOG-HAND VARYING IDX FROM 1 BY 1 UNTIL IDX>Table-Len.
           DISPLAY 'TRACER Ready.'
         STOP RUN.
 
