@@ -1,13 +1,74 @@
             IDENTIFICATION DIVISION.
             PROGRAM-ID. MAIN.
 
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT STUDENT-REQUEST-FILE ASSIGN TO "STUDENT-REQUEST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REQUEST-FILE-STATUS.
+               SELECT STUDENT-ROSTER-FILE ASSIGN TO "STUDENT-ROSTER"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
             DATA DIVISION.
+               FILE SECTION.
+               FD STUDENT-REQUEST-FILE.
+               01 STUDENT-REQUEST-REC PIC 9(4).
+
+               FD STUDENT-ROSTER-FILE.
+               01 STUDENT-ROSTER-REC PIC X(80).
+
                WORKING-STORAGE SECTION.
-               01 WS-STUDENT-ID PIC 9(4) VALUE 1000.
-               01 WS-STUDENT-NAME PIC A(15) VALUE 'Tim'.
+               01 WS-REQUEST-FILE-STATUS PIC X(2) VALUE "00".
+               01 WS-ROSTER-FILE-STATUS PIC X(2) VALUE "00".
+               01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+                  88 STUDENT-REQUEST-EOF VALUE "Y".
+               01 WS-STUDENT-ID PIC 9(4).
+               01 WS-STUDENT-NAME PIC A(15).
+               01 WS-STUDENT-FOUND PIC X(1).
+               01 WS-ROSTER-LINE PIC X(80) VALUE SPACES.
+               01 WS-FOUND-TEXT PIC X(3) VALUE SPACES.
 
             PROCEDURE DIVISION.
-               CALL 'UTIL' USING WS-STUDENT-ID, WS-STUDENT-NAME.
-               DISPLAY 'Student Id : ' WS-STUDENT-ID
-               DISPLAY 'Student Name : ' WS-STUDENT-NAME
+               OPEN INPUT STUDENT-REQUEST-FILE.
+               IF WS-REQUEST-FILE-STATUS NOT = "00"
+                 DISPLAY "MAIN : STUDENT-REQUEST file not available"
+               ELSE
+                 PERFORM LOOKUP-ONE-STUDENT UNTIL STUDENT-REQUEST-EOF
+                 CLOSE STUDENT-REQUEST-FILE
+               END-IF.
             STOP RUN.
+
+            LOOKUP-ONE-STUDENT.
+               READ STUDENT-REQUEST-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                   MOVE STUDENT-REQUEST-REC TO WS-STUDENT-ID
+                   MOVE SPACES TO WS-STUDENT-NAME
+                   CALL 'UTIL' USING WS-STUDENT-ID, WS-STUDENT-NAME,
+                     WS-STUDENT-FOUND
+                   PERFORM WRITE-ROSTER-ENTRY
+               END-READ.
+
+            WRITE-ROSTER-ENTRY.
+               IF WS-STUDENT-FOUND = 'Y'
+                 MOVE "YES" TO WS-FOUND-TEXT
+               ELSE
+                 MOVE "NO " TO WS-FOUND-TEXT
+               END-IF.
+               MOVE SPACES TO WS-ROSTER-LINE.
+               STRING "Student Id : " DELIMITED BY SIZE
+                 WS-STUDENT-ID DELIMITED BY SIZE
+                 "  Name : " DELIMITED BY SIZE
+                 WS-STUDENT-NAME DELIMITED BY SIZE
+                 "  Found : " DELIMITED BY SIZE
+                 WS-FOUND-TEXT DELIMITED BY SIZE
+                 INTO WS-ROSTER-LINE.
+               OPEN EXTEND STUDENT-ROSTER-FILE.
+               IF WS-ROSTER-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT STUDENT-ROSTER-FILE
+               END-IF.
+               MOVE WS-ROSTER-LINE TO STUDENT-ROSTER-REC.
+               WRITE STUDENT-ROSTER-REC.
+               CLOSE STUDENT-ROSTER-FILE.
