@@ -1,26 +1,85 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. log-player.
- 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WAROSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY WARORPT.
+
        LOCAL-STORAGE SECTION.
           01 IDX PIC 9(2).
+          01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+          01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+          01 WS-CARD-VALUE PIC 9(2).
+          01 WS-CARD-ZERO PIC 9(2).
+          01 WS-CARD-SUIT PIC 9(1).
+          01 WS-CARD-RANK PIC 9(2).
+          01 WS-SUIT-LETTER PIC X(1).
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 4.
+       78 NUM-CARDS-MAX            VALUE 26.
        01 PLAYER-REC.
-          02 PLAYER-NAME PIC X(6).      
-          02 PLAYER-POINTS PIC 9(2).
-          02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
+          02 PLAYER-NAME PIC X(6).
+          02 PLAYER-BID PIC 9(2).
+          02 PLAYER-POINTS PIC 9(4).
+          02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       01 NUM-CARDS-ACTIVE PIC 9(2).
 
-       PROCEDURE DIVISION USING PLAYER-REC.
-          DISPLAY " "
-          DISPLAY "name: " PLAYER-NAME
-          DISPLAY "points: " PLAYER-POINTS
-            
-          PERFORM LOG-HAND VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS.
+       PROCEDURE DIVISION USING PLAYER-REC, NUM-CARDS-ACTIVE.
+          MOVE SPACES TO WS-REPORT-LINE
+          STRING "name: " DELIMITED BY SIZE
+            PLAYER-NAME DELIMITED BY SIZE
+            "  bid: " DELIMITED BY SIZE
+            PLAYER-BID DELIMITED BY SIZE
+            "  points: " DELIMITED BY SIZE
+            PLAYER-POINTS DELIMITED BY SIZE
+            INTO WS-REPORT-LINE
+          PERFORM WRITE-REPORT
+
+          PERFORM LOG-HAND
+            VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS-ACTIVE
 
           GOBACK
           .
 
         LOG-HAND.
-          DISPLAY 'hand [' IDX '] = ' PLAYER-HAND (IDX).
+          MOVE PLAYER-HAND (IDX) TO WS-CARD-VALUE.
+          PERFORM CARD-SUIT-RANK.
+          MOVE SPACES TO WS-REPORT-LINE.
+          STRING "hand [" DELIMITED BY SIZE
+            IDX DELIMITED BY SIZE
+            "] = " DELIMITED BY SIZE
+            PLAYER-HAND (IDX) DELIMITED BY SIZE
+            " (rank " DELIMITED BY SIZE
+            WS-CARD-RANK DELIMITED BY SIZE
+            " suit " DELIMITED BY SIZE
+            WS-SUIT-LETTER DELIMITED BY SIZE
+            ")" DELIMITED BY SIZE
+            INTO WS-REPORT-LINE.
+          PERFORM WRITE-REPORT.
+
+        CARD-SUIT-RANK.
+          SUBTRACT 1 FROM WS-CARD-VALUE GIVING WS-CARD-ZERO.
+          DIVIDE WS-CARD-ZERO BY 13 GIVING WS-CARD-SUIT
+            REMAINDER WS-CARD-RANK.
+          ADD 1 TO WS-CARD-SUIT.
+          ADD 1 TO WS-CARD-RANK.
+          EVALUATE WS-CARD-SUIT
+            WHEN 1 MOVE "C" TO WS-SUIT-LETTER
+            WHEN 2 MOVE "D" TO WS-SUIT-LETTER
+            WHEN 3 MOVE "H" TO WS-SUIT-LETTER
+            WHEN 4 MOVE "S" TO WS-SUIT-LETTER
+          END-EVALUATE.
+
+        WRITE-REPORT.
+          OPEN EXTEND WARO-REPORT-FILE.
+          IF WS-REPORT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT WARO-REPORT-FILE
+          END-IF.
+          MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+          WRITE WARO-REPORT-REC.
+          CLOSE WARO-REPORT-FILE.
