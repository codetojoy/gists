@@ -1,86 +1,824 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WARO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WARORES.
+         COPY WAROROS.
+         COPY WAROSCO.
+         SELECT WARO-CHECKPOINT-FILE ASSIGN TO "WARO-CHECKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+         SELECT WARO-DECK-FILE ASSIGN TO "WARO-DECK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DECK-FILE-STATUS.
+         SELECT WARO-AUDIT-FILE ASSIGN TO "WARO-AUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+         SELECT WARO-PAYOUT-FILE ASSIGN TO "WARO-PAYOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYOUT-FILE-STATUS.
+         SELECT WARO-FIXED-HAND-FILE ASSIGN TO "WARO-FIXEDHAND"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FIXEDHAND-FILE-STATUS.
+         COPY WAROSEL.
        DATA DIVISION.
+         FILE SECTION.
+         COPY WARORPT.
+         COPY WARORSR.
+         COPY WARORSC.
+         FD WARO-CHECKPOINT-FILE.
+         01 WARO-CHECKPOINT-REC.
+            02 WCP-ROUND PIC 9(2).
+            02 WCP-NUM-PLAYERS PIC 9(2).
+            02 WCP-NUM-CARDS-HAND PIC 9(2).
+            02 WCP-KITTY-REC.
+               03 WCP-PRIZE-CARD PIC 9(2).
+               03 WCP-KITTY-CARDS PIC 9(2) OCCURS 26 TIMES.
+            02 WCP-PLAYER-ENTRY OCCURS 10 TIMES.
+               03 WCP-PLAYER-NAME PIC X(6).
+               03 WCP-PLAYER-BID PIC 9(2).
+               03 WCP-PLAYER-POINTS PIC 9(4).
+               03 WCP-PLAYER-HAND PIC 9(2) OCCURS 26 TIMES.
+         FD WARO-DECK-FILE.
+         01 WARO-DECK-REC PIC 9(2).
+         FD WARO-AUDIT-FILE.
+         01 WARO-AUDIT-REC PIC X(80).
+
+         *> Flat extract fed to the shop's accounting/payout process.
+         *> Fixed 80-byte records, zoned-decimal amount, matching the
+         *> implied-decimal layout that process already expects.
+         FD WARO-PAYOUT-FILE.
+         01 WARO-PAYOUT-REC.
+            02 WPR-RECORD-TYPE PIC X(02).
+            02 WPR-RUN-DATE PIC 9(08).
+            02 WPR-PLAYER-NAME PIC X(06).
+            02 WPR-PAYOUT-AMOUNT PIC 9(06)V99.
+            02 FILLER PIC X(56).
+
+         *> A hand-authored, predetermined kitty/prize-card sequence
+         *> and set of player hands, for replaying the same "what-if"
+         *> deal over and over while a scoring-rule change is tried
+         *> out - same shape as WARO-CHECKPOINT-REC, minus the round
+         *> number, since a fixed hand always starts at round 1.
+         FD WARO-FIXED-HAND-FILE.
+         01 WARO-FIXED-HAND-REC.
+            02 WFH-NUM-PLAYERS PIC 9(2).
+            02 WFH-KITTY-REC.
+               03 WFH-PRIZE-CARD PIC 9(2).
+               03 WFH-KITTY-CARDS PIC 9(2) OCCURS 26 TIMES.
+            02 WFH-PLAYER-ENTRY OCCURS 10 TIMES.
+               03 WFH-PLAYER-NAME PIC X(6).
+               03 WFH-PLAYER-BID PIC 9(2).
+               03 WFH-PLAYER-POINTS PIC 9(4).
+               03 WFH-PLAYER-HAND PIC 9(2) OCCURS 26 TIMES.
+         COPY WARORSF.
          WORKING-STORAGE SECTION.
          01 GREETING PIC A(10) VALUE 'WARO COBOL'.
          01 I PIC 9(2).
          01 X PIC 9(2).
          01 Y PIC 9(2).
          01 TMP PIC 9(2).
+         01 WS-RUN-DATE PIC 9(8).
+         01 WS-RESULTS-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-WINNER-NAME PIC X(6).
+         01 WS-WINNER-POINTS PIC 9(4).
+         01 WS-CARD-SEEN-TABLE.
+            02 WS-CARD-SEEN PIC 9(1) OCCURS 52 TIMES VALUE 0.
+         01 WS-VALIDATE-VALUE PIC 9(2).
+         01 WS-ROSTER-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-ROSTER-EOF-SW PIC X(1) VALUE "N".
+           88 WARO-ROSTER-EOF VALUE "Y".
+         01 WS-ROSTER-COUNT PIC 9(1) VALUE 0.
+         01 WS-ROSTER-SOURCE PIC X(7) VALUE "DEFAULT".
+         01 WS-PARM PIC X(80) VALUE SPACES.
+         01 WS-SEED-TEXT PIC X(8) JUSTIFIED RIGHT VALUE SPACES.
+         01 WS-SEED-VALUE PIC 9(8) VALUE 0.
+         01 WS-SEED-PRESENT PIC X(1) VALUE "N".
+           88 WARO-SEED-PRESENT VALUE "Y".
+         01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-CHECKPOINT-EXISTS-SW PIC X(1) VALUE "N".
+           88 WARO-CHECKPOINT-EXISTS VALUE "Y".
+         01 WS-START-ROUND PIC 9(2) VALUE 1.
+         01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+         01 WS-CALLED-PROGRAM PIC X(20) VALUE SPACES.
          78 NUM-CARDS-HAND VALUE 4.
-         78 NUM-CARDS-DECK VALUE 16.
-
-         *> Players should probably be parallel arrays/tables:
-         *> e.g. PLAYER-NAMES PIC X(6) OCCURS NUM-PLAYERS TIMES.
-         *> e.g. PLAYER-BIDS  PIC 9(2) OCCURS NUM-PLAYERS TIMES.
-         *> and not splayed out as below. 
-         *> This is a toy example!
-         01 PLAYER1-REC.
-            02 PLAYER1-NAME PIC X(6) VALUE '  Bach'.      
-            02 PLAYER1-BID PIC 9(2).
-            02 PLAYER1-POINTS PIC 9(2).
-            02 PLAYER1-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
-         01 PLAYER2-REC.
-            02 PLAYER2-NAME PIC X(6) VALUE 'Chopin'.      
-            02 PLAYER2-BID PIC 9(2).
-            02 PLAYER2-POINTS PIC 9(2).
-            02 PLAYER2-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
-         01 PLAYER3-REC.
-            02 PLAYER3-NAME PIC X(6) VALUE 'Mozart'.      
-            02 PLAYER3-BID PIC 9(2).
-            02 PLAYER3-POINTS PIC 9(2).
-            02 PLAYER3-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
+         78 NUM-CARDS-HAND-MAX VALUE 26.
+         78 NUM-CARDS-DECK VALUE 52.
+         78 NUM-PLAYERS-MAX VALUE 10.
+         01 WS-PLAYERS-TEXT PIC X(2) JUSTIFIED RIGHT VALUE SPACES.
+         01 WS-REPLAY-TEXT PIC X(6) VALUE SPACES.
+         01 WS-DRYRUN-TEXT PIC X(6) VALUE SPACES.
+         01 WS-VARIANT-TEXT PIC X(6) VALUE SPACES.
+         01 WS-FIXEDHAND-TEXT PIC X(9) VALUE SPACES.
+         01 WS-GAME-VARIANT PIC X(5) VALUE "SHORT".
+         01 WS-NUM-CARDS-HAND PIC 9(2) VALUE 4.
+         01 WS-NUM-CARDS-DECK PIC 9(2) VALUE 52.
+         01 WS-DECK-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPLAY-MODE-SW PIC X(1) VALUE "N".
+           88 WARO-REPLAY-MODE VALUE "Y".
+         01 WS-DRYRUN-MODE-SW PIC X(1) VALUE "N".
+           88 WARO-DRYRUN-MODE VALUE "Y".
+         01 WS-FIXEDHAND-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-FIXEDHAND-MODE-SW PIC X(1) VALUE "N".
+           88 WARO-FIXEDHAND-MODE VALUE "Y".
+         01 WS-NUM-PLAYERS PIC 9(2) VALUE 3.
+         01 WS-NUM-CARDS-DEAL PIC 9(2) VALUE 16.
+         01 WS-SEGMENT PIC 9(2).
+         01 WS-SLOT-ZERO PIC 9(2).
+         01 WS-DU-DIVIDEND PIC 9(4).
+         01 WS-DU-DIVISOR PIC 9(4).
+         01 WS-DU-QUOTIENT PIC 9(4).
+         01 WS-DU-REMAINDER PIC 9(4).
+         01 WS-DU-STATUS PIC X(1).
+         01 WS-TOTAL-PRIZE-VALUE PIC 9(4) VALUE 0.
+         01 WS-TOTAL-POINTS-VALUE PIC 9(4) VALUE 0.
+         01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-AUDIT-LINE PIC X(80) VALUE SPACES.
+         01 WS-AUDIT-RESULT PIC X(4) VALUE SPACES.
+         01 WS-PAYOUT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-SCORE-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-SCORE-LINE PIC X(80) VALUE SPACES.
+
+         *> Scratch ranking table for the end-of-game scoreboard.
+         *> Populated from PLAYER-TABLE, then drained in descending
+         *> PLAYER-POINTS order (same find-the-max idiom as WINNER).
+         01 WS-RANK-TABLE.
+            02 WS-RANK-ENTRY OCCURS NUM-PLAYERS-MAX TIMES.
+               03 WS-RANK-NAME PIC X(6).
+               03 WS-RANK-POINTS PIC 9(4).
+               03 WS-RANK-DONE-SW PIC X(1) VALUE "N".
+                 88 WARO-RANK-DONE VALUE "Y".
+         01 WS-RANK-POSITION PIC 9(2).
+         01 WS-RANK-BEST-IDX PIC 9(2) VALUE 0.
+         01 WS-RANK-BEST-POINTS PIC 9(4) VALUE 0.
+
+         *> Players used to be splayed out as PLAYER1-REC, PLAYER2-REC,
+         *> PLAYER3-REC (one fixed 01-level per seat). They are now a
+         *> table sized by NUM-PLAYERS-MAX so the table can seat more
+         *> than three players; WS-NUM-PLAYERS says how many are
+         *> actually in play.
+         01 PLAYER-TABLE.
+            02 PLAYER-ENTRY OCCURS NUM-PLAYERS-MAX TIMES.
+               03 PLAYER-NAME PIC X(6).
+               03 PLAYER-BID PIC 9(2).
+               03 PLAYER-POINTS PIC 9(4).
+               03 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-HAND-MAX TIMES.
          01 KITTY-REC.
             02 PRIZE-CARD PIC 9(2).
-            02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
+            02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS-HAND-MAX TIMES.
          01 DECK-REC.
             02 DECK-CARDS PIC 9(2) OCCURS NUM-CARDS-DECK TIMES.
        PROCEDURE DIVISION.
        BEGIN.
-         DISPLAY "TRACER : " GREETING.
-         PERFORM INIT-DECK VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS-DECK.
-         CALL 'knuth-shuffle' USING DECK-REC.
-         CALL 'log-deck' USING DECK-REC.
-         PERFORM ASSIGN-CARD 
-           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
-         CALL 'log-kitty' USING KITTY-REC.
-         CALL 'log-player' USING PLAYER1-REC.
-         CALL 'log-player' USING PLAYER2-REC.
-         CALL 'log-player' USING PLAYER3-REC.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO : " GREETING DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+         PERFORM READ-SEED-PARM.
+         PERFORM READ-ROSTER THRU READ-ROSTER-EXIT.
+         PERFORM CHECK-ROSTER-DUPLICATES.
+         PERFORM WRITE-CONFIG-SUMMARY.
+         PERFORM CHECK-CHECKPOINT.
+
+         IF WARO-CHECKPOINT-EXISTS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : resuming from checkpoint at round "
+             WS-START-ROUND DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         ELSE
+           IF WARO-FIXEDHAND-MODE
+             PERFORM READ-FIXED-HAND THRU READ-FIXED-HAND-EXIT
+           ELSE
+             IF WARO-REPLAY-MODE
+               PERFORM READ-DECK-LOG THRU READ-DECK-LOG-EXIT
+             ELSE
+               PERFORM INIT-DECK
+                 VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS-DECK
+               CALL 'knuth-shuffle'
+                 USING DECK-REC, WS-SEED-PRESENT, WS-SEED-VALUE,
+                   WS-NUM-CARDS-DECK
+                 ON EXCEPTION
+                   MOVE "knuth-shuffle" TO WS-CALLED-PROGRAM
+                   PERFORM CALL-FAILED
+               END-CALL
+             END-IF
+             CALL 'log-deck' USING DECK-REC
+               ON EXCEPTION
+                 MOVE "log-deck" TO WS-CALLED-PROGRAM
+                 PERFORM CALL-FAILED
+             END-CALL
+             PERFORM VALIDATE-DECK
+             PERFORM WRITE-DECK-LOG
+             PERFORM ASSIGN-CARD
+               VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-CARDS-DEAL
+           END-IF
+           CALL 'log-kitty' USING KITTY-REC, WS-NUM-CARDS-HAND
+             ON EXCEPTION
+               MOVE "log-kitty" TO WS-CALLED-PROGRAM
+               PERFORM CALL-FAILED
+           END-CALL
+           PERFORM LOG-ONE-PLAYER
+             VARYING X FROM 1 BY 1 UNTIL X > WS-NUM-PLAYERS
+           MOVE 1 TO WS-START-ROUND
+         END-IF.
 
          PERFORM PLAY-ROUND
-           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-HAND.
+           VARYING I FROM WS-START-ROUND BY 1
+           UNTIL I > WS-NUM-CARDS-HAND.
+
+         IF NOT WARO-DRYRUN-MODE
+           PERFORM CLEAR-CHECKPOINT
+         END-IF.
+         PERFORM RECONCILE-POINTS.
+         IF NOT WARO-DRYRUN-MODE
+           PERFORM WRITE-RESULTS
+           PERFORM WRITE-PAYOUT
+         END-IF.
+         IF NOT WARO-DRYRUN-MODE
+           PERFORM WINNER
+           PERFORM SCOREBOARD
+         END-IF.
 
-         DISPLAY "TRACER Ready."
+         MOVE "WARO Ready." TO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
        STOP RUN.
 
+       CALL-FAILED.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO : TRACER SEVERE ERROR - subprogram '"
+           DELIMITED BY SIZE
+           WS-CALLED-PROGRAM DELIMITED BY SPACE
+           "' failed to load or execute" DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+         MOVE 16 TO RETURN-CODE.
+         STOP RUN.
+
+       WRITE-REPORT.
+         OPEN EXTEND WARO-REPORT-FILE.
+         IF WS-REPORT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-REPORT-FILE
+         END-IF.
+         MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+         WRITE WARO-REPORT-REC.
+         CLOSE WARO-REPORT-FILE.
+
+       CHECK-CHECKPOINT.
+         MOVE "N" TO WS-CHECKPOINT-EXISTS-SW.
+         OPEN INPUT WARO-CHECKPOINT-FILE.
+         IF WS-CHECKPOINT-FILE-STATUS = "00"
+           READ WARO-CHECKPOINT-FILE
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE WCP-KITTY-REC TO KITTY-REC
+               MOVE WCP-NUM-PLAYERS TO WS-NUM-PLAYERS
+               MOVE WCP-NUM-CARDS-HAND TO WS-NUM-CARDS-HAND
+               PERFORM RESTORE-ONE-PLAYER
+                 VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS
+               COMPUTE WS-START-ROUND = WCP-ROUND + 1
+               MOVE "Y" TO WS-CHECKPOINT-EXISTS-SW
+               IF WS-START-ROUND > WS-NUM-CARDS-HAND
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING "WARO : TRACER SEVERE ERROR - checkpoint "
+                   DELIMITED BY SIZE
+                   "round " DELIMITED BY SIZE
+                   WCP-ROUND DELIMITED BY SIZE
+                   " completes a " DELIMITED BY SIZE
+                   WS-NUM-CARDS-HAND DELIMITED BY SIZE
+                   "-card hand" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+                 PERFORM WRITE-REPORT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+           END-READ
+           CLOSE WARO-CHECKPOINT-FILE
+         END-IF.
+
+       RESTORE-ONE-PLAYER.
+         MOVE WCP-PLAYER-ENTRY (I) TO PLAYER-ENTRY (I).
+
+       WRITE-CHECKPOINT.
+         MOVE SPACES TO WARO-CHECKPOINT-REC.
+         MOVE I TO WCP-ROUND.
+         MOVE WS-NUM-PLAYERS TO WCP-NUM-PLAYERS.
+         MOVE WS-NUM-CARDS-HAND TO WCP-NUM-CARDS-HAND.
+         MOVE KITTY-REC TO WCP-KITTY-REC.
+         PERFORM SAVE-ONE-PLAYER
+           VARYING X FROM 1 BY 1 UNTIL X > WS-NUM-PLAYERS.
+         OPEN OUTPUT WARO-CHECKPOINT-FILE.
+         WRITE WARO-CHECKPOINT-REC.
+         CLOSE WARO-CHECKPOINT-FILE.
+
+       SAVE-ONE-PLAYER.
+         MOVE PLAYER-ENTRY (X) TO WCP-PLAYER-ENTRY (X).
+
+       CLEAR-CHECKPOINT.
+         OPEN OUTPUT WARO-CHECKPOINT-FILE.
+         CLOSE WARO-CHECKPOINT-FILE.
+
+       READ-SEED-PARM.
+         ACCEPT WS-PARM FROM COMMAND-LINE.
+         MOVE 3 TO WS-NUM-PLAYERS.
+         UNSTRING WS-PARM DELIMITED BY SPACE
+           INTO WS-SEED-TEXT WS-PLAYERS-TEXT WS-REPLAY-TEXT
+             WS-DRYRUN-TEXT WS-VARIANT-TEXT WS-FIXEDHAND-TEXT.
+         INSPECT WS-SEED-TEXT REPLACING LEADING SPACE BY ZERO.
+         INSPECT WS-PLAYERS-TEXT REPLACING LEADING SPACE BY ZERO.
+         IF WS-PARM NOT = SPACES AND WS-SEED-TEXT IS NUMERIC
+           MOVE WS-SEED-TEXT TO WS-SEED-VALUE
+           MOVE "Y" TO WS-SEED-PRESENT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : reproducible seed in effect: "
+             WS-SEED-VALUE DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+         IF WS-PLAYERS-TEXT IS NUMERIC AND WS-PLAYERS-TEXT NOT = "00"
+           MOVE WS-PLAYERS-TEXT TO WS-NUM-PLAYERS
+           IF WS-NUM-PLAYERS > NUM-PLAYERS-MAX
+             MOVE NUM-PLAYERS-MAX TO WS-NUM-PLAYERS
+           END-IF
+         END-IF.
+         IF WS-REPLAY-TEXT = "REPLAY"
+           MOVE "Y" TO WS-REPLAY-MODE-SW
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : replay mode in effect - re-dealing the "
+             DELIMITED BY SIZE
+             "last logged deck" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+         IF WS-DRYRUN-TEXT = "DRYRUN"
+           MOVE "Y" TO WS-DRYRUN-MODE-SW
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : dry-run mode in effect - scores will not "
+             DELIMITED BY SIZE
+             "be saved" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+         IF WS-VARIANT-TEXT = "FULL"
+           COMPUTE WS-NUM-CARDS-HAND =
+             NUM-CARDS-DECK / (WS-NUM-PLAYERS + 1)
+           MOVE "FULL " TO WS-GAME-VARIANT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : full-hand variant in effect - dealing "
+             DELIMITED BY SIZE
+             WS-NUM-CARDS-HAND DELIMITED BY SIZE
+             " cards per hand" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+         IF WS-FIXEDHAND-TEXT = "FIXEDHAND"
+           MOVE "Y" TO WS-FIXEDHAND-MODE-SW
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : fixed-hand what-if mode in effect - dealing "
+             DELIMITED BY SIZE
+             "the predetermined WARO-FIXEDHAND kitty and hands"
+             DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+         COMPUTE WS-NUM-CARDS-DEAL =
+           (WS-NUM-PLAYERS + 1) * WS-NUM-CARDS-HAND.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO : seating " DELIMITED BY SIZE
+           WS-NUM-PLAYERS DELIMITED BY SIZE
+           " player(s)" DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+
+       READ-ROSTER.
+         PERFORM SET-DEFAULT-NAME
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+         OPEN INPUT WARO-ROSTER-FILE.
+         IF WS-ROSTER-FILE-STATUS NOT = "00"
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : roster file not available, using "
+             DELIMITED BY SIZE
+             "built-in default roster" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           GO TO READ-ROSTER-EXIT
+         END-IF.
+         MOVE "FILE   " TO WS-ROSTER-SOURCE.
+         PERFORM READ-ROSTER-NAME
+           UNTIL WARO-ROSTER-EOF OR WS-ROSTER-COUNT = WS-NUM-PLAYERS.
+         CLOSE WARO-ROSTER-FILE.
+       READ-ROSTER-EXIT.
+         EXIT.
+
+       CHECK-ROSTER-DUPLICATES.
+         PERFORM CHECK-ONE-NAME-FOR-DUPES
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+
+       CHECK-ONE-NAME-FOR-DUPES.
+         ADD 1 TO I GIVING TMP.
+         PERFORM COMPARE-NAME-PAIR
+           VARYING X FROM TMP BY 1 UNTIL X > WS-NUM-PLAYERS.
+
+       COMPARE-NAME-PAIR.
+         IF PLAYER-NAME (I) = PLAYER-NAME (X)
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - duplicate player name '"
+             DELIMITED BY SIZE
+             PLAYER-NAME (I) DELIMITED BY SIZE
+             "' found in roster" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+
+       SET-DEFAULT-NAME.
+         EVALUATE I
+           WHEN 1 MOVE '  Bach' TO PLAYER-NAME (I)
+           WHEN 2 MOVE 'Chopin' TO PLAYER-NAME (I)
+           WHEN 3 MOVE 'Mozart' TO PLAYER-NAME (I)
+           WHEN OTHER
+             MOVE SPACES TO PLAYER-NAME (I)
+             STRING "PLYR" I DELIMITED BY SIZE INTO PLAYER-NAME (I)
+         END-EVALUATE.
+         MOVE 0 TO PLAYER-BID (I).
+         MOVE 0 TO PLAYER-POINTS (I).
+
+       READ-ROSTER-NAME.
+         READ WARO-ROSTER-FILE
+           AT END MOVE "Y" TO WS-ROSTER-EOF-SW
+           NOT AT END
+             ADD 1 TO WS-ROSTER-COUNT
+             MOVE WARO-ROSTER-REC TO PLAYER-NAME (WS-ROSTER-COUNT)
+         END-READ.
+
+       WRITE-CONFIG-SUMMARY.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO : config - seed=" DELIMITED BY SIZE
+           WS-SEED-PRESENT DELIMITED BY SIZE
+           " variant=" DELIMITED BY SIZE
+           WS-GAME-VARIANT DELIMITED BY SIZE
+           " roster=" DELIMITED BY SIZE
+           WS-ROSTER-SOURCE DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+         IF WARO-SEED-PRESENT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : config - seed value=" DELIMITED BY SIZE
+             WS-SEED-VALUE DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+
+       RECONCILE-POINTS.
+         MOVE 0 TO WS-TOTAL-PRIZE-VALUE.
+         PERFORM SUM-ONE-PRIZE-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-CARDS-HAND.
+         MOVE 0 TO WS-TOTAL-POINTS-VALUE.
+         PERFORM SUM-ONE-PLAYER-POINTS
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+         MOVE SPACES TO WS-REPORT-LINE.
+         IF WS-TOTAL-POINTS-VALUE = WS-TOTAL-PRIZE-VALUE
+           STRING "WARO : points reconciled - " DELIMITED BY SIZE
+             WS-TOTAL-POINTS-VALUE DELIMITED BY SIZE
+             " awarded matches " DELIMITED BY SIZE
+             WS-TOTAL-PRIZE-VALUE DELIMITED BY SIZE
+             " dealt" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+         ELSE
+           STRING "WARO : points note - awarded " DELIMITED BY SIZE
+             WS-TOTAL-POINTS-VALUE DELIMITED BY SIZE
+             " vs dealt " DELIMITED BY SIZE
+             WS-TOTAL-PRIZE-VALUE DELIMITED BY SIZE
+             " (expected with multiple winners)" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+         END-IF.
+         PERFORM WRITE-REPORT.
+
+       SUM-ONE-PRIZE-CARD.
+         ADD KITTY-CARDS (I) TO WS-TOTAL-PRIZE-VALUE.
+
+       SUM-ONE-PLAYER-POINTS.
+         ADD PLAYER-POINTS (I) TO WS-TOTAL-POINTS-VALUE.
+
+       WINNER.
+         MOVE PLAYER-NAME (1) TO WS-WINNER-NAME.
+         MOVE PLAYER-POINTS (1) TO WS-WINNER-POINTS.
+         PERFORM CHECK-WINNER
+           VARYING I FROM 2 BY 1 UNTIL I > WS-NUM-PLAYERS.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO WINNER: " DELIMITED BY SIZE
+           WS-WINNER-NAME DELIMITED BY SIZE
+           " with " DELIMITED BY SIZE
+           WS-WINNER-POINTS DELIMITED BY SIZE
+           " points" DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+
+       CHECK-WINNER.
+         IF PLAYER-POINTS (I) > WS-WINNER-POINTS
+           MOVE PLAYER-NAME (I) TO WS-WINNER-NAME
+           MOVE PLAYER-POINTS (I) TO WS-WINNER-POINTS
+         END-IF.
+
+       SCOREBOARD.
+         PERFORM COPY-ONE-RANK-ENTRY
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+         PERFORM WRITE-ONE-RANK-LINE
+           VARYING WS-RANK-POSITION FROM 1 BY 1
+           UNTIL WS-RANK-POSITION > WS-NUM-PLAYERS.
+
+       COPY-ONE-RANK-ENTRY.
+         MOVE PLAYER-NAME (I) TO WS-RANK-NAME (I).
+         MOVE PLAYER-POINTS (I) TO WS-RANK-POINTS (I).
+         MOVE "N" TO WS-RANK-DONE-SW (I).
+
+       WRITE-ONE-RANK-LINE.
+         PERFORM FIND-NEXT-RANK.
+         MOVE "Y" TO WS-RANK-DONE-SW (WS-RANK-BEST-IDX).
+         MOVE SPACES TO WS-SCORE-LINE.
+         STRING WS-RANK-POSITION DELIMITED BY SIZE
+           ". " DELIMITED BY SIZE
+           WS-RANK-NAME (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           WS-RANK-POINTS (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " points" DELIMITED BY SIZE
+           INTO WS-SCORE-LINE.
+         PERFORM WRITE-SCORE.
+
+       FIND-NEXT-RANK.
+         MOVE 0 TO WS-RANK-BEST-IDX.
+         MOVE 0 TO WS-RANK-BEST-POINTS.
+         PERFORM CHECK-RANK-CANDIDATE
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+
+       CHECK-RANK-CANDIDATE.
+         IF NOT WARO-RANK-DONE (I)
+           IF WS-RANK-BEST-IDX = 0 OR
+              WS-RANK-POINTS (I) > WS-RANK-BEST-POINTS
+             MOVE I TO WS-RANK-BEST-IDX
+             MOVE WS-RANK-POINTS (I) TO WS-RANK-BEST-POINTS
+           END-IF
+         END-IF.
+
+       WRITE-SCORE.
+         OPEN EXTEND WARO-SCORE-FILE.
+         IF WS-SCORE-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-SCORE-FILE
+         END-IF.
+         MOVE WS-SCORE-LINE TO WARO-SCORE-REC.
+         WRITE WARO-SCORE-REC.
+         CLOSE WARO-SCORE-FILE.
+
+       WRITE-RESULTS.
+         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+         MOVE SPACES TO WARO-RESULTS-REC.
+         MOVE WS-RUN-DATE TO WRR-RUN-DATE.
+         MOVE WS-NUM-PLAYERS TO WRR-NUM-PLAYERS.
+         PERFORM WRITE-RESULTS-ENTRY
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+         OPEN EXTEND WARO-RESULTS-FILE.
+         IF WS-RESULTS-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-RESULTS-FILE
+         END-IF.
+         WRITE WARO-RESULTS-REC.
+         CLOSE WARO-RESULTS-FILE.
+
+       WRITE-RESULTS-ENTRY.
+         MOVE PLAYER-NAME (I) TO WRR-PLAYER-NAME (I).
+         MOVE PLAYER-POINTS (I) TO WRR-PLAYER-POINTS (I).
+
+       WRITE-PAYOUT.
+         PERFORM WRITE-PAYOUT-ENTRY
+           VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS.
+
+       WRITE-PAYOUT-ENTRY.
+         MOVE SPACES TO WARO-PAYOUT-REC.
+         MOVE "PO" TO WPR-RECORD-TYPE.
+         MOVE WS-RUN-DATE TO WPR-RUN-DATE.
+         MOVE PLAYER-NAME (I) TO WPR-PLAYER-NAME.
+         MOVE PLAYER-POINTS (I) TO WPR-PAYOUT-AMOUNT.
+         OPEN EXTEND WARO-PAYOUT-FILE.
+         IF WS-PAYOUT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-PAYOUT-FILE
+         END-IF.
+         WRITE WARO-PAYOUT-REC.
+         CLOSE WARO-PAYOUT-FILE.
+
        PLAY-ROUND.
          MOVE KITTY-CARDS (I) TO PRIZE-CARD.
-         DISPLAY "TRACER round " I " prize: " PRIZE-CARD.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER1-REC.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER2-REC.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER3-REC.
-         CALL 'log-player' USING PLAYER1-REC.
-         CALL 'log-player' USING PLAYER2-REC.
-         CALL 'log-player' USING PLAYER3-REC.
-  
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO round " DELIMITED BY SIZE
+           I DELIMITED BY SIZE
+           " prize: " DELIMITED BY SIZE
+           PRIZE-CARD DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+         PERFORM PLAYER-TURN-ONE
+           VARYING X FROM 1 BY 1 UNTIL X > WS-NUM-PLAYERS.
+         PERFORM LOG-ONE-PLAYER
+           VARYING X FROM 1 BY 1 UNTIL X > WS-NUM-PLAYERS.
+         IF NOT WARO-DRYRUN-MODE
+           PERFORM WRITE-CHECKPOINT
+         END-IF.
+
+       PLAYER-TURN-ONE.
+         CALL 'player-turn'
+           USING PRIZE-CARD, PLAYER-ENTRY (X), WS-NUM-CARDS-HAND
+           ON EXCEPTION
+             MOVE "player-turn" TO WS-CALLED-PROGRAM
+             PERFORM CALL-FAILED
+         END-CALL.
+         IF NOT WARO-DRYRUN-MODE
+           PERFORM WRITE-AUDIT-ENTRY
+         END-IF.
+
+       WRITE-AUDIT-ENTRY.
+         IF PLAYER-BID (X) >= PRIZE-CARD
+           MOVE "WON " TO WS-AUDIT-RESULT
+         ELSE
+           MOVE "LOST" TO WS-AUDIT-RESULT
+         END-IF.
+         MOVE SPACES TO WS-AUDIT-LINE.
+         STRING "round " DELIMITED BY SIZE
+           I DELIMITED BY SIZE
+           " player " DELIMITED BY SIZE
+           PLAYER-NAME (X) DELIMITED BY SIZE
+           " prize " DELIMITED BY SIZE
+           PRIZE-CARD DELIMITED BY SIZE
+           " bid " DELIMITED BY SIZE
+           PLAYER-BID (X) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-AUDIT-RESULT DELIMITED BY SIZE
+           " points " DELIMITED BY SIZE
+           PLAYER-POINTS (X) DELIMITED BY SIZE
+           INTO WS-AUDIT-LINE.
+         OPEN EXTEND WARO-AUDIT-FILE.
+         IF WS-AUDIT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-AUDIT-FILE
+         END-IF.
+         MOVE WS-AUDIT-LINE TO WARO-AUDIT-REC.
+         WRITE WARO-AUDIT-REC.
+         CLOSE WARO-AUDIT-FILE.
+
+       LOG-ONE-PLAYER.
+         CALL 'log-player' USING PLAYER-ENTRY (X), WS-NUM-CARDS-HAND
+           ON EXCEPTION
+             MOVE "log-player" TO WS-CALLED-PROGRAM
+             PERFORM CALL-FAILED
+         END-CALL.
+
        ASSIGN-CARD.
-         DIVIDE NUM-CARDS-HAND INTO I GIVING X REMAINDER Y.
-         IF Y = 0
-           MOVE 4 TO Y
+         SUBTRACT 1 FROM I GIVING TMP.
+         MOVE TMP TO WS-DU-DIVIDEND.
+         MOVE WS-NUM-CARDS-HAND TO WS-DU-DIVISOR.
+         CALL 'divide-util'
+           USING WS-DU-DIVIDEND, WS-DU-DIVISOR, WS-DU-QUOTIENT,
+             WS-DU-REMAINDER, WS-DU-STATUS
+           ON EXCEPTION
+             MOVE "divide-util" TO WS-CALLED-PROGRAM
+             PERFORM CALL-FAILED
+         END-CALL.
+         IF WS-DU-STATUS = "E"
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - ASSIGN-CARD zero "
+             DELIMITED BY SIZE
+             "divisor in WS-NUM-CARDS-HAND" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
          END-IF.
+         MOVE WS-DU-QUOTIENT TO WS-SEGMENT.
+         MOVE WS-DU-REMAINDER TO WS-SLOT-ZERO.
+         ADD 1 TO WS-SLOT-ZERO GIVING Y.
 
-         IF I >= 1 AND I <= 4
+         IF WS-SEGMENT = 0
            MOVE DECK-CARDS (I) TO KITTY-CARDS (Y)
-         ELSE IF I >= 5 AND I <= 8
-           MOVE DECK-CARDS (I) TO PLAYER1-HAND (Y)
-         ELSE IF I >= 9 AND I <= 12
-           MOVE DECK-CARDS (I) TO PLAYER2-HAND (Y)
-         ELSE IF I >= 13 AND I <= 16
-           MOVE DECK-CARDS (I) TO PLAYER3-HAND (Y)
+         ELSE IF WS-SEGMENT <= WS-NUM-PLAYERS
+           MOVE DECK-CARDS (I) TO PLAYER-HAND (WS-SEGMENT, Y)
          ELSE
-           DISPLAY "TRACER SEVERE ERROR I: " I
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - ASSIGN-CARD cannot "
+             DELIMITED BY SIZE
+             "place deck position " DELIMITED BY SIZE
+             I DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
          END-IF.
 
        INIT-DECK.
          MOVE I TO DECK-CARDS (I).
+
+       WRITE-DECK-LOG.
+         OPEN OUTPUT WARO-DECK-FILE.
+         PERFORM WRITE-DECK-LOG-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+         CLOSE WARO-DECK-FILE.
+
+       WRITE-DECK-LOG-CARD.
+         MOVE DECK-CARDS (I) TO WARO-DECK-REC.
+         WRITE WARO-DECK-REC.
+
+       READ-DECK-LOG.
+         OPEN INPUT WARO-DECK-FILE.
+         IF WS-DECK-FILE-STATUS NOT = "00"
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - replay requested but "
+             DELIMITED BY SIZE
+             "no logged deck is available" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         PERFORM READ-DECK-LOG-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+         CLOSE WARO-DECK-FILE.
+       READ-DECK-LOG-EXIT.
+         EXIT.
+
+       READ-DECK-LOG-CARD.
+         READ WARO-DECK-FILE
+           AT END
+             CONTINUE
+           NOT AT END
+             MOVE WARO-DECK-REC TO DECK-CARDS (I)
+         END-READ.
+
+       READ-FIXED-HAND.
+         OPEN INPUT WARO-FIXED-HAND-FILE.
+         IF WS-FIXEDHAND-FILE-STATUS NOT = "00"
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - no WARO-FIXEDHAND file"
+             DELIMITED BY SIZE
+             " for fixed-hand mode" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         READ WARO-FIXED-HAND-FILE
+           AT END
+             MOVE SPACES TO WS-REPORT-LINE
+             STRING "WARO : TRACER SEVERE ERROR - WARO-FIXEDHAND file "
+               DELIMITED BY SIZE
+               "is empty" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+             PERFORM WRITE-REPORT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           NOT AT END
+             MOVE WFH-KITTY-REC TO KITTY-REC
+             MOVE WFH-NUM-PLAYERS TO WS-NUM-PLAYERS
+             PERFORM RESTORE-ONE-FIXED-PLAYER
+               VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PLAYERS
+         END-READ.
+         CLOSE WARO-FIXED-HAND-FILE.
+       READ-FIXED-HAND-EXIT.
+         EXIT.
+
+       RESTORE-ONE-FIXED-PLAYER.
+         MOVE WFH-PLAYER-ENTRY (I) TO PLAYER-ENTRY (I).
+
+       VALIDATE-DECK.
+         INITIALIZE WS-CARD-SEEN-TABLE.
+         PERFORM COUNT-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+         PERFORM CHECK-CARD-SEEN
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+
+       COUNT-CARD.
+         MOVE DECK-CARDS (I) TO WS-VALIDATE-VALUE.
+         IF WS-VALIDATE-VALUE < 1 OR WS-VALIDATE-VALUE > NUM-CARDS-DECK
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - invalid deck card "
+             DELIMITED BY SIZE
+             WS-VALIDATE-VALUE DELIMITED BY SIZE
+             " at position " DELIMITED BY SIZE
+             I DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         ADD 1 TO WS-CARD-SEEN (WS-VALIDATE-VALUE).
+
+       CHECK-CARD-SEEN.
+         IF WS-CARD-SEEN (I) NOT = 1
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO : TRACER SEVERE ERROR - not a valid deck - "
+             DELIMITED BY SIZE
+             "card " DELIMITED BY SIZE
+             I DELIMITED BY SIZE
+             " appears " DELIMITED BY SIZE
+             WS-CARD-SEEN (I) DELIMITED BY SIZE
+             " time(s)" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
