@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. log-deck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WAROSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY WARORPT.
+
+       LOCAL-STORAGE SECTION.
+          01 IDX PIC 9(2).
+          01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+          01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+          01 WS-CARD-VALUE PIC 9(2).
+          01 WS-CARD-ZERO PIC 9(2).
+          01 WS-CARD-SUIT PIC 9(1).
+          01 WS-CARD-RANK PIC 9(2).
+          01 WS-SUIT-LETTER PIC X(1).
+
+       LINKAGE SECTION.
+       78 NUM-CARDS               VALUE 52.
+       01 DECK-REC.
+          02 DECK-CARDS PIC 9(2) OCCURS NUM-CARDS TIMES.
+
+       PROCEDURE DIVISION USING DECK-REC.
+          PERFORM SHOW-CARD VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS.
+
+          GOBACK
+          .
+
+        SHOW-CARD.
+          MOVE DECK-CARDS (IDX) TO WS-CARD-VALUE.
+          PERFORM CARD-SUIT-RANK.
+          MOVE SPACES TO WS-REPORT-LINE.
+          STRING "deck [" DELIMITED BY SIZE
+            IDX DELIMITED BY SIZE
+            "] = " DELIMITED BY SIZE
+            DECK-CARDS (IDX) DELIMITED BY SIZE
+            " (rank " DELIMITED BY SIZE
+            WS-CARD-RANK DELIMITED BY SIZE
+            " suit " DELIMITED BY SIZE
+            WS-SUIT-LETTER DELIMITED BY SIZE
+            ")" DELIMITED BY SIZE
+            INTO WS-REPORT-LINE.
+          PERFORM WRITE-REPORT.
+
+        CARD-SUIT-RANK.
+          SUBTRACT 1 FROM WS-CARD-VALUE GIVING WS-CARD-ZERO.
+          DIVIDE WS-CARD-ZERO BY 13 GIVING WS-CARD-SUIT
+            REMAINDER WS-CARD-RANK.
+          ADD 1 TO WS-CARD-SUIT.
+          ADD 1 TO WS-CARD-RANK.
+          EVALUATE WS-CARD-SUIT
+            WHEN 1 MOVE "C" TO WS-SUIT-LETTER
+            WHEN 2 MOVE "D" TO WS-SUIT-LETTER
+            WHEN 3 MOVE "H" TO WS-SUIT-LETTER
+            WHEN 4 MOVE "S" TO WS-SUIT-LETTER
+          END-EVALUATE.
+
+        WRITE-REPORT.
+          OPEN EXTEND WARO-REPORT-FILE.
+          IF WS-REPORT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT WARO-REPORT-FILE
+          END-IF.
+          MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+          WRITE WARO-REPORT-REC.
+          CLOSE WARO-REPORT-FILE.
