@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. divide-util.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 DU-DIVIDEND PIC 9(4).
+       01 DU-DIVISOR PIC 9(4).
+       01 DU-QUOTIENT PIC 9(4).
+       01 DU-REMAINDER PIC 9(4).
+       01 DU-STATUS PIC X(1).
+
+       PROCEDURE DIVISION
+           USING DU-DIVIDEND, DU-DIVISOR, DU-QUOTIENT, DU-REMAINDER,
+             DU-STATUS.
+          MOVE "0" TO DU-STATUS.
+          MOVE 0 TO DU-QUOTIENT.
+          MOVE 0 TO DU-REMAINDER.
+
+          DIVIDE DU-DIVIDEND BY DU-DIVISOR GIVING DU-QUOTIENT
+            REMAINDER DU-REMAINDER
+            ON SIZE ERROR
+              MOVE "E" TO DU-STATUS
+          END-DIVIDE.
+
+          GOBACK
+          .
