@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. knuth-shuffle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT WARO-SHUF-AUDIT-FILE ASSIGN TO "WARO-SHUF-AUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WARO-SHUF-AUDIT-FILE.
+       01 WARO-SHUF-AUDIT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 IDX PIC 9(2).
+          01 JDX PIC 9(2).
+          01 SWAP-TMP PIC 9(2).
+          01 RND PIC 9(4)V9(4).
+          01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE "00".
+          01 WS-AUDIT-LINE PIC X(80) VALUE SPACES.
+          01 WS-AUDIT-TAG PIC X(6) VALUE SPACES.
+
+       LINKAGE SECTION.
+       78 NUM-CARDS-MAX            VALUE 52.
+       01 DECK-REC.
+          02 DECK-CARDS PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       01 SEED-PRESENT PIC X(1).
+       01 SEED-VALUE PIC 9(8).
+       01 TABLE-LENGTH PIC 9(2).
+
+       PROCEDURE DIVISION
+           USING DECK-REC, SEED-PRESENT, SEED-VALUE, TABLE-LENGTH.
+          MOVE "BEFORE" TO WS-AUDIT-TAG
+          PERFORM LOG-AUDIT-CARD
+            VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-LENGTH
+
+          IF SEED-PRESENT = "Y"
+            COMPUTE RND = FUNCTION RANDOM (SEED-VALUE)
+          END-IF
+
+          PERFORM SHUFFLE-CARD
+            VARYING IDX FROM TABLE-LENGTH BY -1 UNTIL IDX < 2
+
+          MOVE "AFTER " TO WS-AUDIT-TAG
+          PERFORM LOG-AUDIT-CARD
+            VARYING IDX FROM 1 BY 1 UNTIL IDX > TABLE-LENGTH
+
+          GOBACK
+          .
+
+        SHUFFLE-CARD.
+          COMPUTE RND = FUNCTION RANDOM
+          COMPUTE JDX = FUNCTION INTEGER (RND * IDX) + 1
+          MOVE DECK-CARDS (IDX) TO SWAP-TMP
+          MOVE DECK-CARDS (JDX) TO DECK-CARDS (IDX)
+          MOVE SWAP-TMP TO DECK-CARDS (JDX).
+
+        LOG-AUDIT-CARD.
+          MOVE SPACES TO WS-AUDIT-LINE.
+          STRING "SHUFFLE " DELIMITED BY SIZE
+            WS-AUDIT-TAG DELIMITED BY SIZE
+            " [" DELIMITED BY SIZE
+            IDX DELIMITED BY SIZE
+            "] = " DELIMITED BY SIZE
+            DECK-CARDS (IDX) DELIMITED BY SIZE
+            INTO WS-AUDIT-LINE.
+          OPEN EXTEND WARO-SHUF-AUDIT-FILE.
+          IF WS-AUDIT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT WARO-SHUF-AUDIT-FILE
+          END-IF.
+          MOVE WS-AUDIT-LINE TO WARO-SHUF-AUDIT-REC.
+          WRITE WARO-SHUF-AUDIT-REC.
+          CLOSE WARO-SHUF-AUDIT-FILE.
