@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-LEADERBOARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WARORES.
+         COPY WAROSEL.
+       DATA DIVISION.
+         FILE SECTION.
+         COPY WARORPT.
+         COPY WARORSF.
+         WORKING-STORAGE SECTION.
+         01 WS-RESULTS-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+         01 WS-PARM PIC X(80) VALUE SPACES.
+         01 WS-PARM-DATE PIC X(8) VALUE SPACES.
+         01 WS-REF-DATE PIC 9(8) VALUE 0.
+         01 WS-RESULTS-EOF-SW PIC X(1) VALUE "N".
+           88 WARO-RESULTS-EOF VALUE "Y".
+         78 NUM-LEADERS-MAX VALUE 20.
+         01 WS-SUMMARY-TABLE.
+            02 WS-SUMMARY-ENTRY OCCURS NUM-LEADERS-MAX TIMES.
+               03 WS-SUMMARY-NAME PIC X(6) VALUE SPACES.
+               03 WS-SUMMARY-MTD-GAMES PIC 9(4) VALUE 0.
+               03 WS-SUMMARY-MTD-POINTS PIC 9(6) VALUE 0.
+               03 WS-SUMMARY-YTD-GAMES PIC 9(4) VALUE 0.
+               03 WS-SUMMARY-YTD-POINTS PIC 9(6) VALUE 0.
+               03 WS-RANK-DONE-SW PIC X(1) VALUE "N".
+                 88 WARO-RANK-DONE VALUE "Y".
+         01 WS-SUMMARY-COUNT PIC 9(2) VALUE 0.
+         01 WS-SUMMARY-IDX PIC 9(2) VALUE 0.
+         01 WS-FOUND-SW PIC X(1) VALUE "N".
+           88 WARO-NAME-FOUND VALUE "Y".
+         01 WS-ACCUM-NAME PIC X(6) VALUE SPACES.
+         01 WS-ACCUM-POINTS PIC 9(4) VALUE 0.
+         01 WS-ACCUM-YEAR-MATCH PIC X(1) VALUE "N".
+           88 WARO-YEAR-MATCHES VALUE "Y".
+         01 WS-ACCUM-MONTH-MATCH PIC X(1) VALUE "N".
+           88 WARO-MONTH-MATCHES VALUE "Y".
+         01 WS-RESULTS-PLAYER-IDX PIC 9(2) VALUE 0.
+         01 WS-RANK-POSITION PIC 9(2) VALUE 0.
+         01 WS-RANK-BEST-IDX PIC 9(2) VALUE 0.
+         01 WS-RANK-BEST-POINTS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         PERFORM READ-REF-DATE-PARM.
+         PERFORM SUMMARIZE-RESULTS THRU SUMMARIZE-RESULTS-EXIT.
+         PERFORM RANK-LEADERBOARD.
+         MOVE "WARO-LEADERBOARD Ready." TO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+       STOP RUN.
+
+       READ-REF-DATE-PARM.
+         ACCEPT WS-REF-DATE FROM DATE YYYYMMDD.
+         ACCEPT WS-PARM FROM COMMAND-LINE.
+         MOVE WS-PARM (1:8) TO WS-PARM-DATE.
+         IF WS-PARM-DATE IS NUMERIC AND WS-PARM-DATE NOT = "00000000"
+           MOVE WS-PARM-DATE TO WS-REF-DATE
+         END-IF.
+
+       SUMMARIZE-RESULTS.
+         OPEN INPUT WARO-RESULTS-FILE.
+         IF WS-RESULTS-FILE-STATUS NOT = "00"
+           MOVE "WARO-LEADERBOARD : no results file to summarize"
+             TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           GO TO SUMMARIZE-RESULTS-EXIT
+         END-IF.
+         PERFORM READ-RESULTS-LINE UNTIL WARO-RESULTS-EOF.
+         CLOSE WARO-RESULTS-FILE.
+       SUMMARIZE-RESULTS-EXIT.
+         EXIT.
+
+       READ-RESULTS-LINE.
+         READ WARO-RESULTS-FILE
+           AT END
+             MOVE "Y" TO WS-RESULTS-EOF-SW
+           NOT AT END
+             PERFORM CHECK-RESULTS-WINDOW
+             IF WARO-YEAR-MATCHES
+               PERFORM ACCUMULATE-ONE-RESULTS-PLAYER
+                 VARYING WS-RESULTS-PLAYER-IDX FROM 1 BY 1
+                   UNTIL WS-RESULTS-PLAYER-IDX > WRR-NUM-PLAYERS
+             END-IF
+         END-READ.
+
+       CHECK-RESULTS-WINDOW.
+         MOVE "N" TO WS-ACCUM-YEAR-MATCH.
+         MOVE "N" TO WS-ACCUM-MONTH-MATCH.
+         IF WRR-RUN-DATE (1:4) = WS-REF-DATE (1:4)
+           MOVE "Y" TO WS-ACCUM-YEAR-MATCH
+           IF WRR-RUN-DATE (5:2) = WS-REF-DATE (5:2)
+             MOVE "Y" TO WS-ACCUM-MONTH-MATCH
+           END-IF
+         END-IF.
+
+       ACCUMULATE-ONE-RESULTS-PLAYER.
+         MOVE WRR-PLAYER-NAME (WS-RESULTS-PLAYER-IDX) TO WS-ACCUM-NAME.
+         MOVE WRR-PLAYER-POINTS (WS-RESULTS-PLAYER-IDX)
+           TO WS-ACCUM-POINTS.
+         PERFORM FIND-OR-ADD-NAME.
+         ADD WS-ACCUM-POINTS TO WS-SUMMARY-YTD-POINTS (WS-SUMMARY-IDX).
+         ADD 1 TO WS-SUMMARY-YTD-GAMES (WS-SUMMARY-IDX).
+         IF WARO-MONTH-MATCHES
+           ADD WS-ACCUM-POINTS TO WS-SUMMARY-MTD-POINTS (WS-SUMMARY-IDX)
+           ADD 1 TO WS-SUMMARY-MTD-GAMES (WS-SUMMARY-IDX)
+         END-IF.
+
+       FIND-OR-ADD-NAME.
+         MOVE "N" TO WS-FOUND-SW.
+         PERFORM SEARCH-SUMMARY-ENTRY
+           VARYING WS-SUMMARY-IDX FROM 1 BY 1
+             UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT OR WARO-NAME-FOUND.
+         IF WARO-NAME-FOUND
+           SUBTRACT 1 FROM WS-SUMMARY-IDX
+         END-IF.
+         IF NOT WARO-NAME-FOUND
+           ADD 1 TO WS-SUMMARY-COUNT
+           MOVE WS-ACCUM-NAME TO WS-SUMMARY-NAME (WS-SUMMARY-COUNT)
+           MOVE WS-SUMMARY-COUNT TO WS-SUMMARY-IDX
+         END-IF.
+
+       SEARCH-SUMMARY-ENTRY.
+         IF WS-SUMMARY-NAME (WS-SUMMARY-IDX) = WS-ACCUM-NAME
+           MOVE "Y" TO WS-FOUND-SW
+         END-IF.
+
+       RANK-LEADERBOARD.
+         PERFORM RESET-ONE-RANK-DONE-SW
+           VARYING WS-SUMMARY-IDX FROM 1 BY 1
+             UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT.
+         PERFORM WRITE-ONE-LEADER-LINE
+           VARYING WS-RANK-POSITION FROM 1 BY 1
+             UNTIL WS-RANK-POSITION > WS-SUMMARY-COUNT.
+
+       RESET-ONE-RANK-DONE-SW.
+         MOVE "N" TO WS-RANK-DONE-SW (WS-SUMMARY-IDX).
+
+       WRITE-ONE-LEADER-LINE.
+         PERFORM FIND-NEXT-LEADER.
+         MOVE "Y" TO WS-RANK-DONE-SW (WS-RANK-BEST-IDX).
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO-LEADERBOARD " DELIMITED BY SIZE
+           WS-RANK-POSITION DELIMITED BY SIZE
+           ". " DELIMITED BY SIZE
+           WS-SUMMARY-NAME (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " - MTD games: " DELIMITED BY SIZE
+           WS-SUMMARY-MTD-GAMES (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " points: " DELIMITED BY SIZE
+           WS-SUMMARY-MTD-POINTS (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " - YTD games: " DELIMITED BY SIZE
+           WS-SUMMARY-YTD-GAMES (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           " points: " DELIMITED BY SIZE
+           WS-SUMMARY-YTD-POINTS (WS-RANK-BEST-IDX) DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+
+       FIND-NEXT-LEADER.
+         MOVE 0 TO WS-RANK-BEST-IDX.
+         MOVE 0 TO WS-RANK-BEST-POINTS.
+         PERFORM CHECK-LEADER-CANDIDATE
+           VARYING WS-SUMMARY-IDX FROM 1 BY 1
+             UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT.
+
+       CHECK-LEADER-CANDIDATE.
+         IF NOT WARO-RANK-DONE (WS-SUMMARY-IDX)
+           IF WS-RANK-BEST-IDX = 0 OR
+              WS-SUMMARY-YTD-POINTS (WS-SUMMARY-IDX) >
+                WS-RANK-BEST-POINTS
+             MOVE WS-SUMMARY-IDX TO WS-RANK-BEST-IDX
+             MOVE WS-SUMMARY-YTD-POINTS (WS-SUMMARY-IDX)
+               TO WS-RANK-BEST-POINTS
+           END-IF
+         END-IF.
+
+       WRITE-REPORT.
+         OPEN EXTEND WARO-REPORT-FILE.
+         IF WS-REPORT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-REPORT-FILE
+         END-IF.
+         MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+         WRITE WARO-REPORT-REC.
+         CLOSE WARO-REPORT-FILE.
