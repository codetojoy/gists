@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-SESSION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WARORES.
+         COPY WAROSEL.
+       DATA DIVISION.
+         FILE SECTION.
+         COPY WARORPT.
+         COPY WARORSF.
+         WORKING-STORAGE SECTION.
+         01 WS-RESULTS-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+         01 WS-PARM PIC X(80) VALUE SPACES.
+         01 WS-HAND-COUNT-TEXT PIC X(2) JUSTIFIED RIGHT VALUE SPACES.
+         78 WS-DEFAULT-HAND-COUNT VALUE 5.
+         01 WS-HAND-COUNT PIC 9(2) VALUE 0.
+         01 WS-HAND-IDX PIC 9(2) VALUE 0.
+         01 WS-RESULTS-EOF-SW PIC X(1) VALUE "N".
+           88 WARO-RESULTS-EOF VALUE "Y".
+         01 WS-PRIOR-RESULTS-COUNT PIC 9(6) VALUE 0.
+         01 WS-SKIP-IDX PIC 9(6) VALUE 0.
+         01 WS-SUMMARY-TABLE.
+            02 WS-SUMMARY-ENTRY OCCURS 20 TIMES.
+               03 WS-SUMMARY-NAME PIC X(6) VALUE SPACES.
+               03 WS-SUMMARY-POINTS PIC 9(4) VALUE 0.
+               03 WS-SUMMARY-GAMES PIC 9(2) VALUE 0.
+         01 WS-SUMMARY-COUNT PIC 9(2) VALUE 0.
+         01 WS-SUMMARY-IDX PIC 9(2) VALUE 0.
+         01 WS-FOUND-SW PIC X(1) VALUE "N".
+           88 WARO-NAME-FOUND VALUE "Y".
+         01 WS-ACCUM-NAME PIC X(6) VALUE SPACES.
+         01 WS-ACCUM-POINTS PIC 9(4) VALUE 0.
+         01 WS-RESULTS-PLAYER-IDX PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         PERFORM READ-HAND-COUNT-PARM.
+         PERFORM COUNT-PRIOR-RESULTS.
+
+         PERFORM RUN-ONE-HAND
+           VARYING WS-HAND-IDX FROM 1 BY 1
+             UNTIL WS-HAND-IDX > WS-HAND-COUNT.
+
+         PERFORM SUMMARIZE-SESSION THRU SUMMARIZE-SESSION-EXIT.
+
+         MOVE "WARO-SESSION Ready." TO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+       STOP RUN.
+
+       READ-HAND-COUNT-PARM.
+         MOVE WS-DEFAULT-HAND-COUNT TO WS-HAND-COUNT.
+         ACCEPT WS-PARM FROM COMMAND-LINE.
+         UNSTRING WS-PARM DELIMITED BY SPACE INTO WS-HAND-COUNT-TEXT.
+         INSPECT WS-HAND-COUNT-TEXT REPLACING LEADING SPACE BY ZERO.
+         IF WS-HAND-COUNT-TEXT IS NUMERIC
+             AND WS-HAND-COUNT-TEXT NOT = "00"
+           MOVE WS-HAND-COUNT-TEXT TO WS-HAND-COUNT
+         END-IF.
+
+       COUNT-PRIOR-RESULTS.
+         MOVE 0 TO WS-PRIOR-RESULTS-COUNT.
+         OPEN INPUT WARO-RESULTS-FILE.
+         IF WS-RESULTS-FILE-STATUS = "00"
+           PERFORM COUNT-ONE-PRIOR-RESULT UNTIL WARO-RESULTS-EOF
+           CLOSE WARO-RESULTS-FILE
+         END-IF.
+         MOVE "N" TO WS-RESULTS-EOF-SW.
+
+       COUNT-ONE-PRIOR-RESULT.
+         READ WARO-RESULTS-FILE
+           AT END
+             MOVE "Y" TO WS-RESULTS-EOF-SW
+           NOT AT END
+             ADD 1 TO WS-PRIOR-RESULTS-COUNT
+         END-READ.
+
+       RUN-ONE-HAND.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO-SESSION starting hand " DELIMITED BY SIZE
+           WS-HAND-IDX DELIMITED BY SIZE
+           " of " DELIMITED BY SIZE
+           WS-HAND-COUNT DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+         CALL "SYSTEM" USING "waro".
+
+       SUMMARIZE-SESSION.
+         OPEN INPUT WARO-RESULTS-FILE.
+         IF WS-RESULTS-FILE-STATUS NOT = "00"
+           MOVE "WARO-SESSION : no results file to summarize"
+             TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           GO TO SUMMARIZE-SESSION-EXIT
+         END-IF.
+         PERFORM SKIP-PRIOR-RESULT
+           VARYING WS-SKIP-IDX FROM 1 BY 1
+             UNTIL WS-SKIP-IDX > WS-PRIOR-RESULTS-COUNT
+               OR WARO-RESULTS-EOF.
+         PERFORM READ-RESULTS-LINE UNTIL WARO-RESULTS-EOF.
+         CLOSE WARO-RESULTS-FILE.
+         PERFORM REPORT-SUMMARY-LINE
+           VARYING WS-SUMMARY-IDX FROM 1 BY 1
+             UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT.
+       SUMMARIZE-SESSION-EXIT.
+         EXIT.
+
+       SKIP-PRIOR-RESULT.
+         READ WARO-RESULTS-FILE
+           AT END
+             MOVE "Y" TO WS-RESULTS-EOF-SW
+         END-READ.
+
+       READ-RESULTS-LINE.
+         READ WARO-RESULTS-FILE
+           AT END
+             MOVE "Y" TO WS-RESULTS-EOF-SW
+           NOT AT END
+             PERFORM ACCUMULATE-ONE-RESULTS-PLAYER
+               VARYING WS-RESULTS-PLAYER-IDX FROM 1 BY 1
+                 UNTIL WS-RESULTS-PLAYER-IDX > WRR-NUM-PLAYERS
+         END-READ.
+
+       ACCUMULATE-ONE-RESULTS-PLAYER.
+         MOVE WRR-PLAYER-NAME (WS-RESULTS-PLAYER-IDX) TO WS-ACCUM-NAME.
+         MOVE WRR-PLAYER-POINTS (WS-RESULTS-PLAYER-IDX)
+           TO WS-ACCUM-POINTS.
+         PERFORM FIND-OR-ADD-NAME.
+
+       FIND-OR-ADD-NAME.
+         MOVE "N" TO WS-FOUND-SW.
+         PERFORM SEARCH-SUMMARY-ENTRY
+           VARYING WS-SUMMARY-IDX FROM 1 BY 1
+             UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT OR WARO-NAME-FOUND.
+         IF WARO-NAME-FOUND
+           SUBTRACT 1 FROM WS-SUMMARY-IDX
+         END-IF.
+         IF NOT WARO-NAME-FOUND
+           ADD 1 TO WS-SUMMARY-COUNT
+           MOVE WS-ACCUM-NAME TO WS-SUMMARY-NAME (WS-SUMMARY-COUNT)
+           MOVE WS-SUMMARY-COUNT TO WS-SUMMARY-IDX
+         END-IF.
+         ADD WS-ACCUM-POINTS TO WS-SUMMARY-POINTS (WS-SUMMARY-IDX).
+         ADD 1 TO WS-SUMMARY-GAMES (WS-SUMMARY-IDX).
+
+       SEARCH-SUMMARY-ENTRY.
+         IF WS-SUMMARY-NAME (WS-SUMMARY-IDX) = WS-ACCUM-NAME
+           MOVE "Y" TO WS-FOUND-SW
+         END-IF.
+
+       REPORT-SUMMARY-LINE.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO-SESSION summary - " DELIMITED BY SIZE
+           WS-SUMMARY-NAME (WS-SUMMARY-IDX) DELIMITED BY SIZE
+           " games: " DELIMITED BY SIZE
+           WS-SUMMARY-GAMES (WS-SUMMARY-IDX) DELIMITED BY SIZE
+           " total points: " DELIMITED BY SIZE
+           WS-SUMMARY-POINTS (WS-SUMMARY-IDX) DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+
+       WRITE-REPORT.
+         OPEN EXTEND WARO-REPORT-FILE.
+         IF WS-REPORT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-REPORT-FILE
+         END-IF.
+         MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+         WRITE WARO-REPORT-REC.
+         CLOSE WARO-REPORT-FILE.
