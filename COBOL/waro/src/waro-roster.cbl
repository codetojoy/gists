@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-ROSTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         COPY WAROROS.
+         COPY WAROSEL.
+       DATA DIVISION.
+         FILE SECTION.
+         COPY WARORPT.
+         COPY WARORSR.
+         WORKING-STORAGE SECTION.
+         01 WS-ROSTER-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+         01 WS-REPORT-LINE PIC X(80) VALUE SPACES.
+         01 WS-ROSTER-EOF-SW PIC X(1) VALUE "N".
+           88 WARO-ROSTER-EOF VALUE "Y".
+         78 NUM-ROSTER-MAX VALUE 20.
+         01 WS-ROSTER-TABLE.
+            02 WS-ROSTER-ENTRY PIC X(6) OCCURS NUM-ROSTER-MAX TIMES.
+         01 WS-ROSTER-COUNT PIC 9(2) VALUE 0.
+         01 WS-PARM PIC X(80) VALUE SPACES.
+         01 WS-ACTION PIC X(6) VALUE SPACES.
+         01 WS-TARGET-NAME PIC X(6) VALUE SPACES.
+         01 WS-FOUND-SW PIC X(1) VALUE "N".
+           88 WARO-NAME-FOUND VALUE "Y".
+         01 WS-FOUND-IDX PIC 9(2) VALUE 0.
+         01 I PIC 9(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         PERFORM READ-ACTION-PARM.
+         PERFORM READ-CURRENT-ROSTER THRU READ-CURRENT-ROSTER-EXIT.
+
+         EVALUATE WS-ACTION
+           WHEN "ADD"
+             PERFORM ADD-NAME
+           WHEN "DELETE"
+             PERFORM DELETE-NAME
+           WHEN "LIST"
+             CONTINUE
+           WHEN OTHER
+             MOVE SPACES TO WS-REPORT-LINE
+             STRING "WARO-ROSTER : unknown action '" DELIMITED BY SIZE
+               WS-ACTION DELIMITED BY SIZE
+               "' - use ADD, DELETE or LIST" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+             PERFORM WRITE-REPORT
+             MOVE 16 TO RETURN-CODE
+             GO TO BEGIN-EXIT
+         END-EVALUATE.
+
+         PERFORM REPORT-ONE-NAME
+           VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT.
+
+       BEGIN-EXIT.
+         STOP RUN.
+
+       READ-ACTION-PARM.
+         ACCEPT WS-PARM FROM COMMAND-LINE.
+         UNSTRING WS-PARM DELIMITED BY SPACE
+           INTO WS-ACTION WS-TARGET-NAME.
+
+       READ-CURRENT-ROSTER.
+         OPEN INPUT WARO-ROSTER-FILE.
+         IF WS-ROSTER-FILE-STATUS NOT = "00"
+           MOVE "WARO-ROSTER : no roster file yet, starting empty"
+             TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+           GO TO READ-CURRENT-ROSTER-EXIT
+         END-IF.
+         PERFORM READ-ONE-ROSTER-NAME
+           UNTIL WARO-ROSTER-EOF OR WS-ROSTER-COUNT = NUM-ROSTER-MAX.
+         CLOSE WARO-ROSTER-FILE.
+       READ-CURRENT-ROSTER-EXIT.
+         EXIT.
+
+       READ-ONE-ROSTER-NAME.
+         READ WARO-ROSTER-FILE
+           AT END MOVE "Y" TO WS-ROSTER-EOF-SW
+           NOT AT END
+             ADD 1 TO WS-ROSTER-COUNT
+             MOVE WARO-ROSTER-REC TO WS-ROSTER-ENTRY (WS-ROSTER-COUNT)
+         END-READ.
+
+       ADD-NAME.
+         PERFORM FIND-TARGET-NAME.
+         IF WARO-NAME-FOUND
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO-ROSTER : '" DELIMITED BY SIZE
+             WS-TARGET-NAME DELIMITED BY SIZE
+             "' is already on the roster" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         ELSE IF WS-ROSTER-COUNT = NUM-ROSTER-MAX
+           MOVE "WARO-ROSTER : roster is full, cannot add another name"
+             TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         ELSE
+           ADD 1 TO WS-ROSTER-COUNT
+           MOVE WS-TARGET-NAME TO WS-ROSTER-ENTRY (WS-ROSTER-COUNT)
+           PERFORM REWRITE-ROSTER
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO-ROSTER : added '" DELIMITED BY SIZE
+             WS-TARGET-NAME DELIMITED BY SIZE
+             "'" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+
+       DELETE-NAME.
+         PERFORM FIND-TARGET-NAME.
+         IF NOT WARO-NAME-FOUND
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO-ROSTER : '" DELIMITED BY SIZE
+             WS-TARGET-NAME DELIMITED BY SIZE
+             "' is not on the roster" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         ELSE
+           PERFORM CLOSE-ROSTER-GAP
+             VARYING I FROM WS-FOUND-IDX BY 1
+               UNTIL I > WS-ROSTER-COUNT - 1
+           SUBTRACT 1 FROM WS-ROSTER-COUNT
+           PERFORM REWRITE-ROSTER
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WARO-ROSTER : removed '" DELIMITED BY SIZE
+             WS-TARGET-NAME DELIMITED BY SIZE
+             "'" DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT
+         END-IF.
+
+       CLOSE-ROSTER-GAP.
+         MOVE WS-ROSTER-ENTRY (I + 1) TO WS-ROSTER-ENTRY (I).
+
+       FIND-TARGET-NAME.
+         MOVE "N" TO WS-FOUND-SW.
+         MOVE 0 TO WS-FOUND-IDX.
+         PERFORM SEARCH-ROSTER-ENTRY
+           VARYING I FROM 1 BY 1
+             UNTIL I > WS-ROSTER-COUNT OR WARO-NAME-FOUND.
+
+       SEARCH-ROSTER-ENTRY.
+         IF WS-ROSTER-ENTRY (I) = WS-TARGET-NAME
+           MOVE "Y" TO WS-FOUND-SW
+           MOVE I TO WS-FOUND-IDX
+         END-IF.
+
+       REWRITE-ROSTER.
+         OPEN OUTPUT WARO-ROSTER-FILE.
+         PERFORM WRITE-ONE-ROSTER-NAME
+           VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT.
+         CLOSE WARO-ROSTER-FILE.
+
+       WRITE-ONE-ROSTER-NAME.
+         MOVE WS-ROSTER-ENTRY (I) TO WARO-ROSTER-REC.
+         WRITE WARO-ROSTER-REC.
+
+       REPORT-ONE-NAME.
+         MOVE SPACES TO WS-REPORT-LINE.
+         STRING "WARO-ROSTER : " DELIMITED BY SIZE
+           WS-ROSTER-ENTRY (I) DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+         PERFORM WRITE-REPORT.
+
+       WRITE-REPORT.
+         OPEN EXTEND WARO-REPORT-FILE.
+         IF WS-REPORT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WARO-REPORT-FILE
+         END-IF.
+         MOVE WS-REPORT-LINE TO WARO-REPORT-REC.
+         WRITE WARO-REPORT-REC.
+         CLOSE WARO-REPORT-FILE.
