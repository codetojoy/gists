@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. player-turn.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+          01 IDX PIC 9(2).
+          01 HIGH-CARD PIC 9(2) VALUE 0.
+
+       LINKAGE SECTION.
+       78 NUM-CARDS-MAX            VALUE 26.
+       01 PRIZE-CARD PIC 9(2).
+       01 PLAYER-REC.
+          02 PLAYER-NAME PIC X(6).
+          02 PLAYER-BID PIC 9(2).
+          02 PLAYER-POINTS PIC 9(4).
+          02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       01 NUM-CARDS-ACTIVE PIC 9(2).
+
+       PROCEDURE DIVISION
+           USING PRIZE-CARD, PLAYER-REC, NUM-CARDS-ACTIVE.
+          MOVE 0 TO HIGH-CARD
+
+          PERFORM FIND-HIGH-CARD
+            VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS-ACTIVE
+
+          MOVE HIGH-CARD TO PLAYER-BID
+
+          IF PLAYER-BID >= PRIZE-CARD
+            ADD PRIZE-CARD TO PLAYER-POINTS
+          END-IF
+
+          GOBACK
+          .
+
+        FIND-HIGH-CARD.
+          IF PLAYER-HAND (IDX) > HIGH-CARD
+            MOVE PLAYER-HAND (IDX) TO HIGH-CARD
+          END-IF.
