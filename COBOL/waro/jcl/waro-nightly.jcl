@@ -0,0 +1,62 @@
+//WARONITE JOB (ACCTNO),'NIGHTLY WARO RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* WARO-NIGHTLY - process tonight's student roster batch, run   *
+//* the shuffle utility's self-check, run the nightly WARO deal, *
+//* archive the deck and results, and clean up the run's         *
+//* scratch work files.                                          *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=WAROUTIL
+//STEPLIB  DD DSN=PROD.WARO.LOADLIB,DISP=SHR
+//STUDENT-REQUEST DD DSN=PROD.WARO.STUDENT.REQUEST,DISP=SHR
+//STUDENT-ROSTER  DD DSN=PROD.WARO.STUDENT.ROSTER,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//SYSOUT       DD SYSOUT=*
+//*
+//* Exercise the shuffle utility against its own scratch table
+//* before trusting it with tonight's deck.
+//*
+//STEP007  EXEC PGM=WAROSHUF,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.WARO.LOADLIB,DISP=SHR
+//WARO-SHUF-AUDIT DD DSN=&&WAROSHAU,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SYSOUT       DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=WARO,COND=(0,NE,STEP007)
+//STEPLIB  DD DSN=PROD.WARO.LOADLIB,DISP=SHR
+//WARO-ROSTER  DD DSN=PROD.WARO.ROSTER,DISP=SHR
+//WARO-REPORT  DD DSN=PROD.WARO.REPORT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//WARO-RESULTS DD DSN=PROD.WARO.RESULTS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//WARO-AUDIT   DD DSN=PROD.WARO.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//WARO-SCORE   DD DSN=PROD.WARO.SCORE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//WARO-PAYOUT  DD DSN=PROD.WARO.PAYOUT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//WARO-SHUF-AUDIT DD DSN=&&WAROSHAU,DISP=(MOD,PASS,DELETE)
+//WARO-DECK    DD DSN=&&WARODECK,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//WARO-CHECKPT DD DSN=&&WAROCKPT,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SYSOUT       DD SYSOUT=*
+//*
+//* Archive tonight's dealt deck under a new generation so a
+//* disputed hand can be replayed later without rerunning WARO.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSUT1   DD DSN=&&WARODECK,DISP=(OLD,PASS)
+//SYSUT2   DD DSN=PROD.WARO.DECK.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//* A completed run leaves no checkpoint behind - discard the
+//* scratch checkpoint dataset instead of letting it roll off.
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD DSN=&&WAROCKPT,DISP=(OLD,DELETE)
+//
