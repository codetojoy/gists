@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the WARO roster file.
+      *> COPY into INPUT-OUTPUT SECTION FILE-CONTROL.
+           SELECT WARO-ROSTER-FILE ASSIGN TO "WARO-ROSTER"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-ROSTER-FILE-STATUS.
