@@ -0,0 +1,4 @@
+      *> Shared FD/record for the WARO batch report.
+      *> COPY into DATA DIVISION FILE SECTION.
+         FD WARO-REPORT-FILE.
+         01 WARO-REPORT-REC PIC X(80).
