@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the WARO ranked scoreboard.
+      *> COPY into INPUT-OUTPUT SECTION FILE-CONTROL.
+           SELECT WARO-SCORE-FILE ASSIGN TO "WARO-SCORE"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SCORE-FILE-STATUS.
