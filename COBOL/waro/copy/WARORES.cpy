@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the WARO results file.
+      *> COPY into INPUT-OUTPUT SECTION FILE-CONTROL.
+           SELECT WARO-RESULTS-FILE ASSIGN TO "WARO-RESULTS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RESULTS-FILE-STATUS.
