@@ -0,0 +1,4 @@
+      *> Shared FD/record for the WARO roster file.
+      *> COPY into DATA DIVISION FILE SECTION.
+         FD WARO-ROSTER-FILE.
+         01 WARO-ROSTER-REC PIC X(6).
