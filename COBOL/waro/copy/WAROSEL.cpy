@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the WARO batch report.
+      *> COPY into INPUT-OUTPUT SECTION FILE-CONTROL.
+           SELECT WARO-REPORT-FILE ASSIGN TO "WARO-REPORT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REPORT-FILE-STATUS.
