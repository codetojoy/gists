@@ -0,0 +1,4 @@
+      *> Shared FD/record for the WARO ranked scoreboard.
+      *> COPY into DATA DIVISION FILE SECTION.
+         FD WARO-SCORE-FILE.
+         01 WARO-SCORE-REC PIC X(80).
