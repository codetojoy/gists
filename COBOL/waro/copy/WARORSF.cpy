@@ -0,0 +1,10 @@
+      *> Shared FD/record for the WARO results file.
+      *> COPY into DATA DIVISION FILE SECTION.
+         FD WARO-RESULTS-FILE.
+         01 WARO-RESULTS-REC.
+            02 WRR-RUN-DATE PIC 9(8).
+            02 WRR-NUM-PLAYERS PIC 9(2).
+            02 WRR-PLAYER-ENTRY OCCURS 10 TIMES.
+               03 FILLER PIC X(1).
+               03 WRR-PLAYER-NAME PIC X(6).
+               03 WRR-PLAYER-POINTS PIC 9(4).
